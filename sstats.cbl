@@ -27,6 +27,11 @@
        FILE-CONTROL.
            SELECT INPILE-FILE  ASSIGN TO DA-S-SINPILE
                                ACCESS IS SEQUENTIAL.
+           SELECT EXTRACT-FILE ASSIGN TO DA-S-SEXTRACT
+                               ACCESS IS SEQUENTIAL.
+           SELECT CHECKPOINT-FILE ASSIGN TO DA-S-SCHKPT
+                               ACCESS IS SEQUENTIAL
+                               FILE STATUS IS CHECKPOINT-STATUS.
       ******************************************************************
        DATA DIVISION.
       *=================================================================
@@ -63,11 +68,98 @@
                03  SCANTIME-TXT-FRC  PIC 9.
                03  FILLER            PIC X.
            02  BYTES                 PIC 9(11).
-           02  FILLER                PIC X(35).
+           02  REC-YEAR              PIC 9(4).
+           02  REC-YEAR-CHK REDEFINES REC-YEAR
+                                     PIC X(4).
+           02  FILLER                PIC X(31).
+      *-----------------------------------------------------------------
+      * Machine-readable monthly extract, one record per month, for
+      *  downstream spreadsheet/graphing jobs.
+       FD  EXTRACT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 80 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  EXTRACT-RECORD.
+           02  EXT-YEAR              PIC 9(4).
+           02  EXT-MONTH             PIC X(3).
+           02  EXT-SPAMCNT           PIC 9(5).
+           02  EXT-HAMCNT            PIC 9(5).
+           02  EXT-MSGCNT            PIC 9(5).
+           02  EXT-AVG-SPAM          PIC S9(3)V99.
+           02  EXT-AVG-HAM           PIC S9(3)V99.
+           02  EXT-MAX-SPAM          PIC S9(3)V99.
+           02  EXT-MIN-HAM           PIC S9(3)V99.
+           02  FILLER                PIC X(38).
+      *-----------------------------------------------------------------
+      * Restart control record. Written every CHECKPOINT-INTERVAL
+      *  input records so a rerun of a large SINPILE job can resume
+      *  from where the prior run left off instead of starting over.
+      *  A single record is kept; each checkpoint overwrites the last.
+       FD  CHECKPOINT-FILE
+           LABEL RECORD IS STANDARD
+           RECORD CONTAINS 268 CHARACTERS
+           BLOCK CONTAINS 0 RECORDS.
+       01  CHECKPOINT-RECORD.
+           02  CKP-RECORDS-READ          PIC 9(9).
+           02  CKP-PRV-MONTHNAME         PIC X(3).
+           02  CKP-PRV-YEAR              PIC 9(4).
+           02  CKP-PRV-DAY               PIC X(2).
+           02  CKP-REJECTED-RECORDS-CNT  PIC 9(5).
+           02  CKP-SPAMS-PER-MONTH       PIC 9(5).
+           02  CKP-HAMS-PER-MONTH        PIC 9(5).
+           02  CKP-SPAM-SCORE-SUM        PIC S9(6)V99.
+           02  CKP-HAM-SCORE-SUM         PIC S9(6)V99.
+           02  CKP-HIGHEST-SPAM-SCORE    PIC S9(3)V99.
+           02  CKP-LOWEST-HAM-SCORE      PIC S9(3)V99.
+           02  CKP-SPAM-BYTES-SUM        PIC 9(15).
+           02  CKP-HAM-BYTES-SUM         PIC 9(15).
+           02  CKP-SCANTIME-SUM          PIC 9(11)V9.
+           02  CKP-BAND-UNDER0           PIC 9(5).
+           02  CKP-BAND-0-2              PIC 9(5).
+           02  CKP-BAND-2-5              PIC 9(5).
+           02  CKP-BAND-5-10             PIC 9(5).
+           02  CKP-BAND-OVER10           PIC 9(5).
+           02  CKP-DAY-SPAMS             PIC 9(5).
+           02  CKP-DAY-HAMS              PIC 9(5).
+           02  CKP-DAY-SCORE-SUM         PIC S9(6)V99.
+           02  CKP-GRAND-SPAMS           PIC 9(7).
+           02  CKP-GRAND-HAMS            PIC 9(7).
+           02  CKP-GRAND-SPAM-SCORE-SUM  PIC S9(8)V99.
+           02  CKP-GRAND-HAM-SCORE-SUM   PIC S9(8)V99.
+           02  CKP-GRAND-HIGHEST-SPAM-SCORE PIC S9(3)V99.
+           02  CKP-GRAND-LOWEST-HAM-SCORE   PIC S9(3)V99.
+           02  CKP-GRAND-SPAM-BYTES-SUM  PIC 9(16).
+           02  CKP-GRAND-HAM-BYTES-SUM   PIC 9(16).
+           02  CKP-GRAND-SCANTIME-SUM    PIC 9(12)V9.
+           02  CKP-GRAND-BAND-UNDER0     PIC 9(7).
+           02  CKP-GRAND-BAND-0-2        PIC 9(7).
+           02  CKP-GRAND-BAND-2-5        PIC 9(7).
+           02  CKP-GRAND-BAND-5-10       PIC 9(7).
+           02  CKP-GRAND-BAND-OVER10     PIC 9(7).
       *=================================================================
        WORKING-STORAGE SECTION.
        77  EOF-IND                   PIC X          VALUE 'N'.
+       77  LINES-PER-PAGE            PIC 9(3)       VALUE 060.
+       77  LINE-COUNT                PIC 9(3)       VALUE ZERO.
+       77  PAGE-COUNT                PIC 9(3)       VALUE ZERO.
+       77  CHECKPOINT-STATUS         PIC XX         VALUE '00'.
+       77  RESTART-IND               PIC X          VALUE 'N'.
+       77  RECORDS-READ-COUNT        PIC 9(9)       VALUE ZERO.
+       77  CHECKPOINT-COUNTER        PIC 9(7)       VALUE ZERO.
+       77  CHECKPOINT-INTERVAL       PIC 9(7)       VALUE 1000.
+       77  SKIP-COUNT                PIC 9(9)       VALUE ZERO.
        77  PRV-MONTHNAME             PIC X(3)       VALUE 'NIL'.
+       77  PRV-YEAR                  PIC 9(4)       VALUE ZERO.
+       77  PRV-DAY                   PIC X(2)       VALUE 'NL'.
+       77  REC-YEAR-EFFECTIVE        PIC 9(4)       VALUE ZERO.
+       77  EXTRACT-WRITTEN-IND       PIC X          VALUE 'N'.
+       77  DAY-SPAMS                 PIC 9(5)       VALUE ZERO.
+       77  DAY-HAMS                  PIC 9(5)       VALUE ZERO.
+       77  DAY-MSGS                  PIC 9(5)       VALUE ZERO.
+       77  DAY-SCORE-SUM             PIC S9(6)V99   VALUE ZERO.
+       77  DAY-AVG-SCORE             PIC S9(3)V99   VALUE ZERO.
+       77  REJECT-REASON             PIC X(4)       VALUE '----'.
+       77  REJECTED-RECORDS-CNT      PIC 9(5)       VALUE ZERO.
        77  SPAMS-PER-MONTH           PIC 9(5)       VALUE ZERO.
        77  HAMS-PER-MONTH            PIC 9(5)       VALUE ZERO.
        77  MSG-PER-MONTH             PIC 9(5)       VALUE ZERO.
@@ -77,6 +169,39 @@
        77  LOWEST-HAM-SCORE          PIC S9(3)V99   VALUE ZERO.
        77  AVG-SCORE-SPAM            PIC S9(3)V99   VALUE ZERO.
        77  AVG-SCORE-HAM             PIC S9(3)V99   VALUE ZERO.
+       77  SPAM-BYTES-SUM            PIC 9(15)      VALUE ZERO.
+       77  HAM-BYTES-SUM             PIC 9(15)      VALUE ZERO.
+       77  AVG-BYTES-SPAM            PIC 9(11)      VALUE ZERO.
+       77  AVG-BYTES-HAM             PIC 9(11)      VALUE ZERO.
+       77  TOTAL-BYTES-PER-MONTH     PIC 9(15)      VALUE ZERO.
+       77  SCANTIME-SUM              PIC 9(11)V9    VALUE ZERO.
+       77  AVG-SCANTIME              PIC 9(5)V9     VALUE ZERO.
+       77  BAND-UNDER0               PIC 9(5)       VALUE ZERO.
+       77  BAND-0-2                  PIC 9(5)       VALUE ZERO.
+       77  BAND-2-5                  PIC 9(5)       VALUE ZERO.
+       77  BAND-5-10                 PIC 9(5)       VALUE ZERO.
+       77  BAND-OVER10               PIC 9(5)       VALUE ZERO.
+       77  GRAND-SPAMS               PIC 9(7)       VALUE ZERO.
+       77  GRAND-HAMS                PIC 9(7)       VALUE ZERO.
+       77  GRAND-MSGS                PIC 9(7)       VALUE ZERO.
+       77  GRAND-SPAM-SCORE-SUM      PIC S9(8)V99   VALUE ZERO.
+       77  GRAND-HAM-SCORE-SUM       PIC S9(8)V99   VALUE ZERO.
+       77  GRAND-HIGHEST-SPAM-SCORE  PIC S9(3)V99   VALUE ZERO.
+       77  GRAND-LOWEST-HAM-SCORE    PIC S9(3)V99   VALUE ZERO.
+       77  GRAND-AVG-SCORE-SPAM      PIC S9(3)V99   VALUE ZERO.
+       77  GRAND-AVG-SCORE-HAM       PIC S9(3)V99   VALUE ZERO.
+       77  GRAND-SPAM-BYTES-SUM      PIC 9(16)      VALUE ZERO.
+       77  GRAND-HAM-BYTES-SUM       PIC 9(16)      VALUE ZERO.
+       77  GRAND-AVG-BYTES-SPAM      PIC 9(11)      VALUE ZERO.
+       77  GRAND-AVG-BYTES-HAM       PIC 9(11)      VALUE ZERO.
+       77  GRAND-TOTAL-BYTES         PIC 9(16)      VALUE ZERO.
+       77  GRAND-SCANTIME-SUM        PIC 9(12)V9    VALUE ZERO.
+       77  GRAND-AVG-SCANTIME        PIC 9(5)V9     VALUE ZERO.
+       77  GRAND-BAND-UNDER0         PIC 9(7)       VALUE ZERO.
+       77  GRAND-BAND-0-2            PIC 9(7)       VALUE ZERO.
+       77  GRAND-BAND-2-5            PIC 9(7)       VALUE ZERO.
+       77  GRAND-BAND-5-10           PIC 9(7)       VALUE ZERO.
+       77  GRAND-BAND-OVER10         PIC 9(7)       VALUE ZERO.
        01  SCORE                     PIC S9(3)V99   VALUE ZERO.
        01  FILLER                    REDEFINES SCORE.
            02  SCORE-DEC             PIC 9(3).
@@ -85,24 +210,55 @@
        01  FILLER                    REDEFINES SCANTIME.
            02  SCANTIME-DEC          PIC X(4).
            02  SCANTIME-FRC          PIC S9.
+       01  RUN-DATE                  PIC 9(6)       VALUE ZERO.
+       01  FILLER                    REDEFINES RUN-DATE.
+           02  RUN-DATE-YY           PIC 99.
+           02  RUN-DATE-MM           PIC 99.
+           02  RUN-DATE-DD           PIC 99.
+       01  RUN-TIME                  PIC 9(8)       VALUE ZERO.
+       01  FILLER                    REDEFINES RUN-TIME.
+           02  RUN-TIME-HH           PIC 99.
+           02  RUN-TIME-MI           PIC 99.
+           02  RUN-TIME-SS           PIC 99.
+           02  RUN-TIME-HS           PIC 99.
+       01  RUN-STAMP-LINE.
+           02  FILLER                PIC X(10)      VALUE 'Run Date: '.
+           02  RSL-MM                PIC 99.
+           02  FILLER                PIC X          VALUE '/'.
+           02  RSL-DD                PIC 99.
+           02  FILLER                PIC X          VALUE '/'.
+           02  RSL-YY                PIC 99.
+           02  FILLER                PIC X(5)       VALUE SPACE.
+           02  FILLER                PIC X(10)      VALUE 'Run Time: '.
+           02  RSL-HH                PIC 99.
+           02  FILLER                PIC X          VALUE ':'.
+           02  RSL-MI                PIC 99.
+           02  FILLER                PIC X          VALUE ':'.
+           02  RSL-SS                PIC 99.
+           02  FILLER                PIC X(6)       VALUE SPACE.
+           02  FILLER                PIC X(5)       VALUE 'Page '.
+           02  RSL-PAGE              PIC ZZ9.
        01  HEADING-1.
            02  FILLER                PIC X(32)      VALUE SPACE.
            02  FILLER                PIC X(16)
                                      VALUE 'Spam-Statistiken'.
        01  HEADING-2.
-           02  FILLER                PIC X(31)      VALUE SPACE.
+           02  FILLER                PIC X(40)      VALUE SPACE.
            02  FILLER                PIC X(22)
                                      VALUE '----- Avg. Score -----'.
            02  FILLER                PIC X(3)       VALUE SPACE.
            02  FILLER                PIC X(22)
                                      VALUE '----- Max. Score -----'.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  FILLER                PIC X(52)
+           VALUE '-------------- Avg. Bytes / Scan Time --------------'.
        01  HEADING-3.
-           02  FILLER                PIC X(3)       VALUE 'Mon'.
+           02  FILLER                PIC X(8)       VALUE 'Period'.
            02  FILLER                PIC X(3)       VALUE SPACE.
            02  FILLER                PIC X(5)       VALUE 'Spams'.
-           02  FILLER                PIC X(4)       VALUE SPACE.
+           02  FILLER                PIC X(6)       VALUE SPACE.
            02  FILLER                PIC X(4)       VALUE 'Hams'.
-           02  FILLER                PIC X(4)       VALUE SPACE.
+           02  FILLER                PIC X(6)       VALUE SPACE.
            02  FILLER                PIC X(6)       VALUE 'Gesamt'.
            02  FILLER                PIC X(7)       VALUE SPACE.
            02  FILLER                PIC X(4)       VALUE 'Spam'.
@@ -112,14 +268,22 @@
            02  FILLER                PIC X(4)       VALUE 'Spam'.
            02  FILLER                PIC X(9)       VALUE SPACE.
            02  FILLER                PIC X(3)       VALUE 'Ham'.
+           02  FILLER                PIC X(6)       VALUE SPACE.
+           02  FILLER                PIC X(8)       VALUE 'AvgSpByt'.
+           02  FILLER                PIC X(5)       VALUE SPACE.
+           02  FILLER                PIC X(8)       VALUE 'AvgHmByt'.
+           02  FILLER                PIC X(10)      VALUE SPACE.
+           02  FILLER                PIC X(8)       VALUE 'TotBytes'.
+           02  FILLER                PIC X(1)       VALUE SPACE.
+           02  FILLER                PIC X(8)       VALUE 'AvgScnTm'.
        01  OUTPUT-LINE.
-           02  DATA-MONTH            PIC X(3).
+           02  DATA-PERIOD           PIC X(8).
+           02  FILLER                PIC X(1)       VALUE SPACE.
+           02  DATA-SPAMCNT          PIC Z(6)9.
            02  FILLER                PIC X(3)       VALUE SPACE.
-           02  DATA-SPAMCNT          PIC Z(4)9.
-           02  FILLER                PIC X(3)       VALUE SPACE.
-           02  DATA-HAMCNT           PIC Z(4)9.
+           02  DATA-HAMCNT           PIC Z(6)9.
            02  FILLER                PIC X(5)       VALUE SPACE.
-           02  DATA-MSGCNT           PIC Z(4)9.
+           02  DATA-MSGCNT           PIC Z(6)9.
            02  FILLER                PIC X(2)       VALUE SPACE.
            02  DATA-AVG-SPAM         PIC -ZZZZ9.99.
            02  FILLER                PIC X(3)       VALUE SPACE.
@@ -128,59 +292,222 @@
            02  DATA-MAX-SPAM         PIC -ZZZZ9.99.
            02  FILLER                PIC X(3)       VALUE SPACE.
            02  DATA-MIN-HAM          PIC -ZZZZ9.99.
+           02  FILLER                PIC X(3)       VALUE SPACE.
+           02  DATA-AVG-SPAM-BYTES   PIC Z(10)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  DATA-AVG-HAM-BYTES    PIC Z(10)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  DATA-TOT-BYTES        PIC Z(15)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  DATA-AVG-SCANTIME     PIC Z(4)9.9.
+       01  BAND-LINE.
+           02  FILLER                PIC X(11)      VALUE '    Bands:'.
+           02  FILLER                PIC X(4)       VALUE ' <0:'.
+           02  BAND-UNDER0-ED        PIC Z(6)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  FILLER                PIC X(4)       VALUE '0-2:'.
+           02  BAND-0-2-ED           PIC Z(6)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  FILLER                PIC X(4)       VALUE '2-5:'.
+           02  BAND-2-5-ED           PIC Z(6)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  FILLER                PIC X(5)       VALUE '5-10:'.
+           02  BAND-5-10-ED          PIC Z(6)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  FILLER                PIC X(4)       VALUE '>10:'.
+           02  BAND-OVER10-ED        PIC Z(6)9.
+       01  DAY-LINE.
+           02  FILLER                PIC X(7)       VALUE '   Day '.
+           02  DAY-ED                PIC X(2).
+           02  FILLER                PIC X(3)       VALUE SPACE.
+           02  FILLER                PIC X(6)       VALUE 'Spam: '.
+           02  DAY-SPAM-ED           PIC Z(4)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  FILLER                PIC X(5)       VALUE 'Ham: '.
+           02  DAY-HAM-ED            PIC Z(4)9.
+           02  FILLER                PIC X(2)       VALUE SPACE.
+           02  FILLER                PIC X(10)      VALUE 'AvgScore: '.
+           02  DAY-AVG-SCORE-ED      PIC -ZZZ9.99.
+       01  EXCEPTION-LINE.
+           02  FILLER                PIC X(9)       VALUE '*REJECT* '.
+           02  EXC-RECORD            PIC X(80).
+           02  FILLER                PIC X(1)       VALUE SPACE.
+           02  FILLER                PIC X(8)       VALUE 'Reason: '.
+           02  EXC-REASON-OUT        PIC X(4).
+       01  REJECT-NOTE-LINE.
+           02  REJECT-CNT-ED         PIC Z(4)9.
+           02  FILLER                PIC X(1)       VALUE SPACE.
+           02  FILLER                PIC X(17)
+                                     VALUE 'records rejected.'.
       ******************************************************************
        PROCEDURE DIVISION.
        00-MAIN-ROUTINE.
            OPEN INPUT INPILE-FILE.
 
-           DISPLAY HEADING-1.
-           DISPLAY ' '.
-           DISPLAY HEADING-2.
-           DISPLAY HEADING-3.
+           PERFORM 28-RESTORE-FROM-CHECKPOINT.
+           IF RESTART-IND = 'Y' THEN
+               OPEN EXTEND EXTRACT-FILE
+               PERFORM 29-SKIP-PROCESSED-RECORDS
+           ELSE
+               OPEN OUTPUT EXTRACT-FILE.
+
+           ACCEPT RUN-DATE FROM DATE.
+           ACCEPT RUN-TIME FROM TIME.
+           PERFORM 05-PRINT-HEADINGS.
 
            PERFORM 10-READ-AND-HANDLE-RECORD
                UNTIL EOF-IND = 'Y'.
 
+           PERFORM 26-WRITE-DAY-LINE-AND-RESET.
            PERFORM 21-WRITE-STATS-LINE-AND-RESET.
+           PERFORM 22-WRITE-GRAND-TOTAL-LINE.
            DISPLAY ' '.
+           PERFORM 23-WRITE-REJECT-NOTE.
+           PERFORM 50-CLEAR-CHECKPOINT.
 
            CLOSE INPILE-FILE.
+           CLOSE EXTRACT-FILE.
            STOP RUN.
+      *-----------------------------------------------------------------
+       05-PRINT-HEADINGS.
+           ADD 1 TO PAGE-COUNT.
+           MOVE RUN-DATE-MM TO RSL-MM.
+           MOVE RUN-DATE-DD TO RSL-DD.
+           MOVE RUN-DATE-YY TO RSL-YY.
+           MOVE RUN-TIME-HH TO RSL-HH.
+           MOVE RUN-TIME-MI TO RSL-MI.
+           MOVE RUN-TIME-SS TO RSL-SS.
+           MOVE PAGE-COUNT TO RSL-PAGE.
+
+           DISPLAY HEADING-1.
+           DISPLAY ' '.
+           DISPLAY RUN-STAMP-LINE.
+           DISPLAY ' '.
+           DISPLAY HEADING-2.
+           DISPLAY HEADING-3.
+
+           MOVE ZERO TO LINE-COUNT.
+      *-----------------------------------------------------------------
+       06-CHECK-PAGE-BREAK.
+           IF LINE-COUNT >= LINES-PER-PAGE THEN
+               PERFORM 05-PRINT-HEADINGS.
+      *-----------------------------------------------------------------
+       07-CHECK-PAGE-BREAK-FOR-PAIR.
+           IF LINE-COUNT + 1 >= LINES-PER-PAGE THEN
+               PERFORM 05-PRINT-HEADINGS.
       *-----------------------------------------------------------------
        10-READ-AND-HANDLE-RECORD.
            READ INPILE-FILE
                AT END MOVE 'Y' TO EOF-IND.
 
            IF EOF-IND = 'N' THEN
-               PERFORM 20-CHECK-RECORD.
+               ADD 1 TO RECORDS-READ-COUNT
+               ADD 1 TO CHECKPOINT-COUNTER
+               PERFORM 20-CHECK-RECORD
+               IF EXTRACT-WRITTEN-IND = 'Y' THEN
+                   PERFORM 27-WRITE-CHECKPOINT
+                   MOVE ZERO TO CHECKPOINT-COUNTER
+                   MOVE 'N' TO EXTRACT-WRITTEN-IND
+               ELSE
+                   IF CHECKPOINT-COUNTER >= CHECKPOINT-INTERVAL THEN
+                       PERFORM 27-WRITE-CHECKPOINT
+                       MOVE ZERO TO CHECKPOINT-COUNTER.
       *-----------------------------------------------------------------
        20-CHECK-RECORD.
-           IF MONTHNAME IS NOT EQUAL PRV-MONTHNAME
-              AND PRV-MONTHNAME IS NOT EQUAL 'NIL' THEN
-                 PERFORM 21-WRITE-STATS-LINE-AND-RESET.
+           MOVE '----' TO REJECT-REASON.
+           MOVE ZERO TO REC-YEAR-EFFECTIVE.
+           IF REC-YEAR-CHK NOT EQUAL SPACES THEN
+               IF REC-YEAR IS NOT NUMERIC THEN
+                   MOVE 'Y' TO REJECT-REASON(4:1)
+               ELSE
+                   MOVE REC-YEAR TO REC-YEAR-EFFECTIVE
+               END-IF
+           END-IF.
+           IF NOT VALIDITY OF SCORE-SIGN THEN
+               MOVE 'S' TO REJECT-REASON(1:1).
+           IF NOT VALIDITY OF SCORE-POINT THEN
+               MOVE 'P' TO REJECT-REASON(2:1).
+           IF NOT VALIDITY OF SCANTIME-POINT THEN
+               MOVE 'T' TO REJECT-REASON(3:1).
 
-           MOVE MONTHNAME TO PRV-MONTHNAME.
-
-           IF VALIDITY OF SCORE-SIGN
-              AND VALIDITY OF SCORE-POINT THEN
-                 PERFORM 30-CALC-SCORE
-              ELSE
-                 MOVE ZERO TO SCORE.
+           IF REJECT-REASON NOT EQUAL '----' THEN
+               PERFORM 25-REJECT-RECORD
+           ELSE
+               IF (DAY-OF-MONTH IS NOT EQUAL PRV-DAY
+                  OR MONTHNAME IS NOT EQUAL PRV-MONTHNAME
+                  OR REC-YEAR-EFFECTIVE IS NOT EQUAL PRV-YEAR)
+                  AND PRV-DAY IS NOT EQUAL 'NL' THEN
+                     PERFORM 26-WRITE-DAY-LINE-AND-RESET
+               END-IF
+               IF (MONTHNAME IS NOT EQUAL PRV-MONTHNAME
+                  OR REC-YEAR-EFFECTIVE IS NOT EQUAL PRV-YEAR)
+                  AND PRV-MONTHNAME IS NOT EQUAL 'NIL' THEN
+                     PERFORM 21-WRITE-STATS-LINE-AND-RESET
+               END-IF
+               MOVE MONTHNAME TO PRV-MONTHNAME
+               MOVE REC-YEAR-EFFECTIVE TO PRV-YEAR
+               MOVE DAY-OF-MONTH TO PRV-DAY
+               PERFORM 30-CALC-SCORE
+               PERFORM 31-CALC-SCANTIME.
+      *-----------------------------------------------------------------
+       25-REJECT-RECORD.
+           ADD 1 TO REJECTED-RECORDS-CNT.
+           MOVE STATISTICS-INPILE-FORMAT TO EXC-RECORD.
+           MOVE REJECT-REASON TO EXC-REASON-OUT.
+           PERFORM 06-CHECK-PAGE-BREAK.
+           DISPLAY EXCEPTION-LINE.
+           ADD 1 TO LINE-COUNT.
+      *-----------------------------------------------------------------
+       26-WRITE-DAY-LINE-AND-RESET.
+           IF PRV-DAY NOT EQUAL 'NL' THEN
+               ADD DAY-SPAMS, DAY-HAMS GIVING DAY-MSGS
+               IF DAY-MSGS > ZERO THEN
+                   COMPUTE DAY-AVG-SCORE = DAY-SCORE-SUM / DAY-MSGS
+               ELSE
+                   MOVE ZERO TO DAY-AVG-SCORE
+               END-IF
+               MOVE PRV-DAY TO DAY-ED
+               MOVE DAY-SPAMS TO DAY-SPAM-ED
+               MOVE DAY-HAMS TO DAY-HAM-ED
+               MOVE DAY-AVG-SCORE TO DAY-AVG-SCORE-ED
+               PERFORM 06-CHECK-PAGE-BREAK
+               DISPLAY DAY-LINE
+               ADD 1 TO LINE-COUNT.
 
-           IF VALIDITY OF SCANTIME-POINT THEN
-                 PERFORM 31-CALC-SCANTIME
-              ELSE
-                 MOVE ZERO TO SCANTIME.
+           MOVE ZERO TO DAY-SPAMS.
+           MOVE ZERO TO DAY-HAMS.
+           MOVE ZERO TO DAY-MSGS.
+           MOVE ZERO TO DAY-SCORE-SUM.
       *-----------------------------------------------------------------
        21-WRITE-STATS-LINE-AND-RESET.
-           COMPUTE AVG-SCORE-SPAM = SPAM-SCORE-SUM / SPAMS-PER-MONTH.
-           COMPUTE AVG-SCORE-HAM = HAM-SCORE-SUM / HAMS-PER-MONTH.
+           IF SPAMS-PER-MONTH > ZERO THEN
+               COMPUTE AVG-SCORE-SPAM = SPAM-SCORE-SUM / SPAMS-PER-MONTH
+               COMPUTE AVG-BYTES-SPAM = SPAM-BYTES-SUM / SPAMS-PER-MONTH
+           ELSE
+               MOVE ZERO TO AVG-SCORE-SPAM
+               MOVE ZERO TO AVG-BYTES-SPAM.
+           IF HAMS-PER-MONTH > ZERO THEN
+               COMPUTE AVG-SCORE-HAM = HAM-SCORE-SUM / HAMS-PER-MONTH
+               COMPUTE AVG-BYTES-HAM = HAM-BYTES-SUM / HAMS-PER-MONTH
+           ELSE
+               MOVE ZERO TO AVG-SCORE-HAM
+               MOVE ZERO TO AVG-BYTES-HAM.
            ADD SPAMS-PER-MONTH, HAMS-PER-MONTH GIVING MSG-PER-MONTH.
+           ADD SPAM-BYTES-SUM, HAM-BYTES-SUM
+               GIVING TOTAL-BYTES-PER-MONTH.
+           IF MSG-PER-MONTH > ZERO THEN
+               COMPUTE AVG-SCANTIME = SCANTIME-SUM / MSG-PER-MONTH
+           ELSE
+               MOVE ZERO TO AVG-SCANTIME.
 
-           IF MONTHNAME = 'NIL' THEN
-              MOVE MONTHNAME TO DATA-MONTH
+           IF PRV-MONTHNAME = 'NIL' OR PRV-YEAR = ZERO THEN
+              MOVE PRV-MONTHNAME TO DATA-PERIOD
            ELSE
-              MOVE PRV-MONTHNAME TO DATA-MONTH.
+              STRING PRV-MONTHNAME DELIMITED BY SIZE
+                     ' '           DELIMITED BY SIZE
+                     PRV-YEAR      DELIMITED BY SIZE
+                 INTO DATA-PERIOD
+              END-STRING.
 
            MOVE SPAMS-PER-MONTH TO DATA-SPAMCNT.
            MOVE HAMS-PER-MONTH TO DATA-HAMCNT.
@@ -189,8 +516,26 @@
            MOVE AVG-SCORE-HAM TO DATA-AVG-HAM.
            MOVE HIGHEST-SPAM-SCORE TO DATA-MAX-SPAM.
            MOVE LOWEST-HAM-SCORE TO DATA-MIN-HAM.
+           MOVE AVG-BYTES-SPAM TO DATA-AVG-SPAM-BYTES.
+           MOVE AVG-BYTES-HAM TO DATA-AVG-HAM-BYTES.
+           MOVE TOTAL-BYTES-PER-MONTH TO DATA-TOT-BYTES.
+           MOVE AVG-SCANTIME TO DATA-AVG-SCANTIME.
 
+           MOVE BAND-UNDER0 TO BAND-UNDER0-ED.
+           MOVE BAND-0-2 TO BAND-0-2-ED.
+           MOVE BAND-2-5 TO BAND-2-5-ED.
+           MOVE BAND-5-10 TO BAND-5-10-ED.
+           MOVE BAND-OVER10 TO BAND-OVER10-ED.
+
+           PERFORM 07-CHECK-PAGE-BREAK-FOR-PAIR.
            DISPLAY OUTPUT-LINE.
+           ADD 1 TO LINE-COUNT.
+           DISPLAY BAND-LINE.
+           ADD 1 TO LINE-COUNT.
+
+           IF PRV-MONTHNAME NOT EQUAL 'NIL' THEN
+               PERFORM 24-WRITE-EXTRACT-RECORD
+               MOVE 'Y' TO EXTRACT-WRITTEN-IND.
 
            MOVE ZERO TO SPAMS-PER-MONTH.
            MOVE ZERO TO HAMS-PER-MONTH.
@@ -199,6 +544,14 @@
            MOVE ZERO TO HAM-SCORE-SUM.
            MOVE ZERO TO HIGHEST-SPAM-SCORE.
            MOVE ZERO TO LOWEST-HAM-SCORE.
+           MOVE ZERO TO SPAM-BYTES-SUM.
+           MOVE ZERO TO HAM-BYTES-SUM.
+           MOVE ZERO TO SCANTIME-SUM.
+           MOVE ZERO TO BAND-UNDER0.
+           MOVE ZERO TO BAND-0-2.
+           MOVE ZERO TO BAND-2-5.
+           MOVE ZERO TO BAND-5-10.
+           MOVE ZERO TO BAND-OVER10.
       *-----------------------------------------------------------------
        30-CALC-SCORE.
            MOVE SCORE-TXT-DEC TO SCORE-DEC.
@@ -211,20 +564,233 @@
                PERFORM 41-DO-SPAM-CALC
            ELSE
                PERFORM 40-DO-HAM-CALC.
+
+           PERFORM 32-CLASSIFY-SCORE-BAND.
+      *-----------------------------------------------------------------
+       32-CLASSIFY-SCORE-BAND.
+           IF SCORE < 0 THEN
+               ADD 1 TO BAND-UNDER0, GRAND-BAND-UNDER0
+           ELSE IF SCORE < 2 THEN
+               ADD 1 TO BAND-0-2, GRAND-BAND-0-2
+           ELSE IF SCORE < 5 THEN
+               ADD 1 TO BAND-2-5, GRAND-BAND-2-5
+           ELSE IF SCORE < 10 THEN
+               ADD 1 TO BAND-5-10, GRAND-BAND-5-10
+           ELSE
+               ADD 1 TO BAND-OVER10, GRAND-BAND-OVER10.
       *-----------------------------------------------------------------
        31-CALC-SCANTIME.
            MOVE SCANTIME-TXT-DEC TO SCANTIME-DEC.
            MOVE SCANTIME-TXT-FRC TO SCANTIME-FRC.
+           ADD SCANTIME TO SCANTIME-SUM.
+           ADD SCANTIME TO GRAND-SCANTIME-SUM.
       *-----------------------------------------------------------------
        40-DO-HAM-CALC.
            ADD 1 TO HAMS-PER-MONTH.
+           ADD 1 TO GRAND-HAMS.
+           ADD 1 TO DAY-HAMS.
            ADD SCORE TO HAM-SCORE-SUM.
+           ADD SCORE TO GRAND-HAM-SCORE-SUM.
+           ADD SCORE TO DAY-SCORE-SUM.
            IF SCORE < LOWEST-HAM-SCORE THEN
                MOVE SCORE TO LOWEST-HAM-SCORE.
+           IF SCORE < GRAND-LOWEST-HAM-SCORE THEN
+               MOVE SCORE TO GRAND-LOWEST-HAM-SCORE.
+           ADD BYTES TO HAM-BYTES-SUM.
+           ADD BYTES TO GRAND-HAM-BYTES-SUM.
       *-----------------------------------------------------------------
        41-DO-SPAM-CALC.
            ADD 1 TO SPAMS-PER-MONTH.
+           ADD 1 TO GRAND-SPAMS.
+           ADD 1 TO DAY-SPAMS.
            ADD SCORE TO SPAM-SCORE-SUM.
+           ADD SCORE TO GRAND-SPAM-SCORE-SUM.
+           ADD SCORE TO DAY-SCORE-SUM.
            IF SCORE > HIGHEST-SPAM-SCORE THEN
                MOVE SCORE TO HIGHEST-SPAM-SCORE.
+           IF SCORE > GRAND-HIGHEST-SPAM-SCORE THEN
+               MOVE SCORE TO GRAND-HIGHEST-SPAM-SCORE.
+           ADD BYTES TO SPAM-BYTES-SUM.
+           ADD BYTES TO GRAND-SPAM-BYTES-SUM.
+      *-----------------------------------------------------------------
+       22-WRITE-GRAND-TOTAL-LINE.
+           IF GRAND-SPAMS > ZERO THEN
+               COMPUTE GRAND-AVG-SCORE-SPAM = GRAND-SPAM-SCORE-SUM
+                                               / GRAND-SPAMS
+               COMPUTE GRAND-AVG-BYTES-SPAM = GRAND-SPAM-BYTES-SUM
+                                               / GRAND-SPAMS
+           ELSE
+               MOVE ZERO TO GRAND-AVG-SCORE-SPAM
+               MOVE ZERO TO GRAND-AVG-BYTES-SPAM.
+           IF GRAND-HAMS > ZERO THEN
+               COMPUTE GRAND-AVG-SCORE-HAM = GRAND-HAM-SCORE-SUM
+                                              / GRAND-HAMS
+               COMPUTE GRAND-AVG-BYTES-HAM = GRAND-HAM-BYTES-SUM
+                                              / GRAND-HAMS
+           ELSE
+               MOVE ZERO TO GRAND-AVG-SCORE-HAM
+               MOVE ZERO TO GRAND-AVG-BYTES-HAM.
+           ADD GRAND-SPAMS, GRAND-HAMS GIVING GRAND-MSGS.
+           ADD GRAND-SPAM-BYTES-SUM, GRAND-HAM-BYTES-SUM
+               GIVING GRAND-TOTAL-BYTES.
+           IF GRAND-MSGS > ZERO THEN
+               COMPUTE GRAND-AVG-SCANTIME = GRAND-SCANTIME-SUM
+                                             / GRAND-MSGS
+           ELSE
+               MOVE ZERO TO GRAND-AVG-SCANTIME.
+
+           MOVE 'Total' TO DATA-PERIOD.
+           MOVE GRAND-SPAMS TO DATA-SPAMCNT.
+           MOVE GRAND-HAMS TO DATA-HAMCNT.
+           MOVE GRAND-MSGS TO DATA-MSGCNT.
+           MOVE GRAND-AVG-SCORE-SPAM TO DATA-AVG-SPAM.
+           MOVE GRAND-AVG-SCORE-HAM TO DATA-AVG-HAM.
+           MOVE GRAND-HIGHEST-SPAM-SCORE TO DATA-MAX-SPAM.
+           MOVE GRAND-LOWEST-HAM-SCORE TO DATA-MIN-HAM.
+           MOVE GRAND-AVG-BYTES-SPAM TO DATA-AVG-SPAM-BYTES.
+           MOVE GRAND-AVG-BYTES-HAM TO DATA-AVG-HAM-BYTES.
+           MOVE GRAND-TOTAL-BYTES TO DATA-TOT-BYTES.
+           MOVE GRAND-AVG-SCANTIME TO DATA-AVG-SCANTIME.
+
+           MOVE GRAND-BAND-UNDER0 TO BAND-UNDER0-ED.
+           MOVE GRAND-BAND-0-2 TO BAND-0-2-ED.
+           MOVE GRAND-BAND-2-5 TO BAND-2-5-ED.
+           MOVE GRAND-BAND-5-10 TO BAND-5-10-ED.
+           MOVE GRAND-BAND-OVER10 TO BAND-OVER10-ED.
+
+           PERFORM 07-CHECK-PAGE-BREAK-FOR-PAIR.
+           DISPLAY OUTPUT-LINE.
+           ADD 1 TO LINE-COUNT.
+           DISPLAY BAND-LINE.
+           ADD 1 TO LINE-COUNT.
+      *-----------------------------------------------------------------
+       23-WRITE-REJECT-NOTE.
+           MOVE REJECTED-RECORDS-CNT TO REJECT-CNT-ED.
+           PERFORM 06-CHECK-PAGE-BREAK.
+           DISPLAY REJECT-NOTE-LINE.
+           ADD 1 TO LINE-COUNT.
+      *-----------------------------------------------------------------
+       24-WRITE-EXTRACT-RECORD.
+           MOVE PRV-YEAR TO EXT-YEAR.
+           MOVE PRV-MONTHNAME TO EXT-MONTH.
+           MOVE SPAMS-PER-MONTH TO EXT-SPAMCNT.
+           MOVE HAMS-PER-MONTH TO EXT-HAMCNT.
+           MOVE MSG-PER-MONTH TO EXT-MSGCNT.
+           MOVE AVG-SCORE-SPAM TO EXT-AVG-SPAM.
+           MOVE AVG-SCORE-HAM TO EXT-AVG-HAM.
+           MOVE HIGHEST-SPAM-SCORE TO EXT-MAX-SPAM.
+           MOVE LOWEST-HAM-SCORE TO EXT-MIN-HAM.
+           WRITE EXTRACT-RECORD.
+      *-----------------------------------------------------------------
+       27-WRITE-CHECKPOINT.
+           MOVE RECORDS-READ-COUNT TO CKP-RECORDS-READ.
+           MOVE PRV-MONTHNAME TO CKP-PRV-MONTHNAME.
+           MOVE PRV-YEAR TO CKP-PRV-YEAR.
+           MOVE PRV-DAY TO CKP-PRV-DAY.
+           MOVE REJECTED-RECORDS-CNT TO CKP-REJECTED-RECORDS-CNT.
+           MOVE SPAMS-PER-MONTH TO CKP-SPAMS-PER-MONTH.
+           MOVE HAMS-PER-MONTH TO CKP-HAMS-PER-MONTH.
+           MOVE SPAM-SCORE-SUM TO CKP-SPAM-SCORE-SUM.
+           MOVE HAM-SCORE-SUM TO CKP-HAM-SCORE-SUM.
+           MOVE HIGHEST-SPAM-SCORE TO CKP-HIGHEST-SPAM-SCORE.
+           MOVE LOWEST-HAM-SCORE TO CKP-LOWEST-HAM-SCORE.
+           MOVE SPAM-BYTES-SUM TO CKP-SPAM-BYTES-SUM.
+           MOVE HAM-BYTES-SUM TO CKP-HAM-BYTES-SUM.
+           MOVE SCANTIME-SUM TO CKP-SCANTIME-SUM.
+           MOVE BAND-UNDER0 TO CKP-BAND-UNDER0.
+           MOVE BAND-0-2 TO CKP-BAND-0-2.
+           MOVE BAND-2-5 TO CKP-BAND-2-5.
+           MOVE BAND-5-10 TO CKP-BAND-5-10.
+           MOVE BAND-OVER10 TO CKP-BAND-OVER10.
+           MOVE DAY-SPAMS TO CKP-DAY-SPAMS.
+           MOVE DAY-HAMS TO CKP-DAY-HAMS.
+           MOVE DAY-SCORE-SUM TO CKP-DAY-SCORE-SUM.
+           MOVE GRAND-SPAMS TO CKP-GRAND-SPAMS.
+           MOVE GRAND-HAMS TO CKP-GRAND-HAMS.
+           MOVE GRAND-SPAM-SCORE-SUM TO CKP-GRAND-SPAM-SCORE-SUM.
+           MOVE GRAND-HAM-SCORE-SUM TO CKP-GRAND-HAM-SCORE-SUM.
+           MOVE GRAND-HIGHEST-SPAM-SCORE
+               TO CKP-GRAND-HIGHEST-SPAM-SCORE.
+           MOVE GRAND-LOWEST-HAM-SCORE TO CKP-GRAND-LOWEST-HAM-SCORE.
+           MOVE GRAND-SPAM-BYTES-SUM TO CKP-GRAND-SPAM-BYTES-SUM.
+           MOVE GRAND-HAM-BYTES-SUM TO CKP-GRAND-HAM-BYTES-SUM.
+           MOVE GRAND-SCANTIME-SUM TO CKP-GRAND-SCANTIME-SUM.
+           MOVE GRAND-BAND-UNDER0 TO CKP-GRAND-BAND-UNDER0.
+           MOVE GRAND-BAND-0-2 TO CKP-GRAND-BAND-0-2.
+           MOVE GRAND-BAND-2-5 TO CKP-GRAND-BAND-2-5.
+           MOVE GRAND-BAND-5-10 TO CKP-GRAND-BAND-5-10.
+           MOVE GRAND-BAND-OVER10 TO CKP-GRAND-BAND-OVER10.
+
+           OPEN OUTPUT CHECKPOINT-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE CHECKPOINT-FILE.
+      *-----------------------------------------------------------------
+       28-RESTORE-FROM-CHECKPOINT.
+           MOVE 'N' TO RESTART-IND.
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF CHECKPOINT-STATUS = '00' THEN
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       PERFORM 281-APPLY-CHECKPOINT-FIELDS
+                       MOVE 'Y' TO RESTART-IND
+               CLOSE CHECKPOINT-FILE.
+      *-----------------------------------------------------------------
+       281-APPLY-CHECKPOINT-FIELDS.
+           MOVE CKP-RECORDS-READ TO RECORDS-READ-COUNT.
+           MOVE CKP-PRV-MONTHNAME TO PRV-MONTHNAME.
+           MOVE CKP-PRV-YEAR TO PRV-YEAR.
+           MOVE CKP-PRV-DAY TO PRV-DAY.
+           MOVE CKP-REJECTED-RECORDS-CNT TO REJECTED-RECORDS-CNT.
+           MOVE CKP-SPAMS-PER-MONTH TO SPAMS-PER-MONTH.
+           MOVE CKP-HAMS-PER-MONTH TO HAMS-PER-MONTH.
+           MOVE CKP-SPAM-SCORE-SUM TO SPAM-SCORE-SUM.
+           MOVE CKP-HAM-SCORE-SUM TO HAM-SCORE-SUM.
+           MOVE CKP-HIGHEST-SPAM-SCORE TO HIGHEST-SPAM-SCORE.
+           MOVE CKP-LOWEST-HAM-SCORE TO LOWEST-HAM-SCORE.
+           MOVE CKP-SPAM-BYTES-SUM TO SPAM-BYTES-SUM.
+           MOVE CKP-HAM-BYTES-SUM TO HAM-BYTES-SUM.
+           MOVE CKP-SCANTIME-SUM TO SCANTIME-SUM.
+           MOVE CKP-BAND-UNDER0 TO BAND-UNDER0.
+           MOVE CKP-BAND-0-2 TO BAND-0-2.
+           MOVE CKP-BAND-2-5 TO BAND-2-5.
+           MOVE CKP-BAND-5-10 TO BAND-5-10.
+           MOVE CKP-BAND-OVER10 TO BAND-OVER10.
+           MOVE CKP-DAY-SPAMS TO DAY-SPAMS.
+           MOVE CKP-DAY-HAMS TO DAY-HAMS.
+           MOVE CKP-DAY-SCORE-SUM TO DAY-SCORE-SUM.
+           MOVE CKP-GRAND-SPAMS TO GRAND-SPAMS.
+           MOVE CKP-GRAND-HAMS TO GRAND-HAMS.
+           MOVE CKP-GRAND-SPAM-SCORE-SUM TO GRAND-SPAM-SCORE-SUM.
+           MOVE CKP-GRAND-HAM-SCORE-SUM TO GRAND-HAM-SCORE-SUM.
+           MOVE CKP-GRAND-HIGHEST-SPAM-SCORE
+               TO GRAND-HIGHEST-SPAM-SCORE.
+           MOVE CKP-GRAND-LOWEST-HAM-SCORE TO GRAND-LOWEST-HAM-SCORE.
+           MOVE CKP-GRAND-SPAM-BYTES-SUM TO GRAND-SPAM-BYTES-SUM.
+           MOVE CKP-GRAND-HAM-BYTES-SUM TO GRAND-HAM-BYTES-SUM.
+           MOVE CKP-GRAND-SCANTIME-SUM TO GRAND-SCANTIME-SUM.
+           MOVE CKP-GRAND-BAND-UNDER0 TO GRAND-BAND-UNDER0.
+           MOVE CKP-GRAND-BAND-0-2 TO GRAND-BAND-0-2.
+           MOVE CKP-GRAND-BAND-2-5 TO GRAND-BAND-2-5.
+           MOVE CKP-GRAND-BAND-5-10 TO GRAND-BAND-5-10.
+           MOVE CKP-GRAND-BAND-OVER10 TO GRAND-BAND-OVER10.
+      *-----------------------------------------------------------------
+       29-SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO SKIP-COUNT.
+           PERFORM 291-SKIP-ONE-RECORD
+               UNTIL SKIP-COUNT >= RECORDS-READ-COUNT
+               OR EOF-IND = 'Y'.
+      *-----------------------------------------------------------------
+       291-SKIP-ONE-RECORD.
+           READ INPILE-FILE
+               AT END MOVE 'Y' TO EOF-IND.
+
+           IF EOF-IND = 'N' THEN
+               ADD 1 TO SKIP-COUNT.
+      *-----------------------------------------------------------------
+       50-CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
       *-----------------------------------------------------------------
